@@ -0,0 +1,11 @@
+      *---------------------------------------------*
+      * AUDITREG - REGISTRO DE AUDITORIA. UNA LINEA *
+      * POR NUMERO GENERADO, CON SELLO DE FECHA/HORA*
+      * Y EL IDENTIFICADOR DEL JOB QUE LO PRODUJO.  *
+      *---------------------------------------------*
+       01 AUD-REGISTRO.
+           05 AUD-JOBID                    PIC X(8).
+           05 AUD-TIMESTAMP                PIC X(14).
+           05 AUD-NUMERO                   PIC 9(8).
+           05 AUD-EDITADO                  PIC Z(7)9.
+           05 AUD-IMPORTE                  PIC 9(8)V99.
