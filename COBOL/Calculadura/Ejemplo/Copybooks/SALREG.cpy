@@ -0,0 +1,9 @@
+      *---------------------------------------------*
+      * SALREG - REGISTRO DE SALIDA DE LA SECUENCIA *
+      * GENERADA POR 110-PROCESO PARA CONSUMO DE    *
+      * OTROS PROCESOS DEL LOTE.                    *
+      *---------------------------------------------*
+       01 SAL-REGISTRO.
+           05 SAL-NUMERO                   PIC 9(8).
+           05 SAL-EDITADO                  PIC Z(7)9.
+           05 SAL-IMPORTE                  PIC 9(8)V99.
