@@ -0,0 +1,19 @@
+      *---------------------------------------------*
+      * DEPTCTL - REGISTRO DE CONTROL POR DEPTO.    *
+      * UNA LINEA POR DEPARTAMENTO/RANGO A GENERAR  *
+      * EN LA PASADA DE LOTE. LEIDO POR Driver1 Y   *
+      * VOLCADO A CTLPARM ANTES DE CADA CALL A      *
+      * Program1.                                   *
+      *---------------------------------------------*
+       01 DPT-REGISTRO.
+           05 DPT-DEPTO                    PIC X(4).
+           05 DPT-INICIO                   PIC 9(9).
+           05 DPT-FIN                      PIC 9(9).
+           05 DPT-JOBID                    PIC X(8).
+           05 DPT-MODO-BATCH               PIC X.
+               88 DPT-ES-BATCH             VALUE "S".
+           05 DPT-MODO-SALIDA              PIC X.
+               88 DPT-SALIDA-NORMAL        VALUE "N".
+               88 DPT-SALIDA-IMPORTE       VALUE "M".
+               88 DPT-SALIDA-AMBAS         VALUE "A".
+           05 DPT-PAGE-SIZE                PIC 9(4).
