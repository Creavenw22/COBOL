@@ -0,0 +1,8 @@
+      *---------------------------------------------*
+      * CHKPUNTO - REGISTRO DE CHECKPOINT. GUARDA EL*
+      * ULTIMO NUMERO PROCESADO CON EXITO PARA QUE  *
+      * UN RESTART NO REPROCESE DESDE CERO.         *
+      *---------------------------------------------*
+       01 CHK-REGISTRO.
+           05 CHK-JOBID                    PIC X(8).
+           05 CHK-ULTIMO                   PIC 9(8).
