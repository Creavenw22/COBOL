@@ -0,0 +1,20 @@
+      *---------------------------------------------*
+      * CTLPARM - REGISTRO DE PARAMETROS DE CONTROL *
+      * DEFINE EL RANGO A GENERAR Y LAS OPCIONES DE *
+      * EJECUCION LEIDAS POR 100-INICIO.            *
+      *---------------------------------------------*
+       01 CTL-PARM-REGISTRO.
+           05 CTL-INICIO                   PIC 9(9).
+           05 CTL-FIN                      PIC 9(9).
+           05 CTL-JOBID                    PIC X(8).
+           05 CTL-MODO-BATCH               PIC X.
+               88 CTL-ES-BATCH             VALUE "S".
+           05 CTL-MODO-SALIDA              PIC X.
+               88 CTL-SALIDA-NORMAL        VALUE "N".
+               88 CTL-SALIDA-IMPORTE       VALUE "M".
+               88 CTL-SALIDA-AMBAS         VALUE "A".
+           05 CTL-PAGE-SIZE                PIC 9(4).
+           05 CTL-DEPTO                    PIC X(4).
+           05 CTL-MODO-APERTURA            PIC X.
+               88 CTL-ABRIR-EXTENDIDO      VALUE "E".
+               88 CTL-ABRIR-NUEVO          VALUE "N".
