@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+      *---------------------------------------------*
+       PROGRAM-ID. Driver1 as "Ejemplo.Driver1".
+      *---------------------------------------------*
+      * LEE UN REGISTRO DE CONTROL POR DEPARTAMENTO  *
+      * DE DEPTCTL Y, PARA CADA UNO, VUELCA SU RANGO *
+      * A CTLPARM Y LLAMA A Program1 COMO SUBRUTINA, *
+      * PERMITIENDO GENERAR TODAS LAS SECUENCIAS DE  *
+      * LA NOCHE EN UN UNICO PASO DE JCL.            *
+      *---------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPTCTL-FILE ASSIGN TO "DEPTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPTCTL-STATUS.
+
+           SELECT CTL-PARM-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-PARM-STATUS.
+
+           SELECT SALIDA-FILE ASSIGN TO "SALIDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+      *---------------------------------------------*
+       DATA DIVISION.
+      *---------------------------------------------*
+       FILE SECTION.
+       FD  DEPTCTL-FILE.
+           COPY DEPTCTL.
+
+       FD  CTL-PARM-FILE.
+           COPY CTLPARM.
+
+       FD  SALIDA-FILE.
+           COPY SALREG.
+
+       FD  AUDITORIA-FILE.
+           COPY AUDITREG.
+      *---------------------------------------------*
+       working-storage section.
+      *---------------------------------------------*
+       01 WS-INDICADORES.
+           05 WS-FIN-DEPTOS                PIC X VALUE "N".
+               88 WS-NO-HAY-MAS-DEPTOS     VALUE "S".
+
+       01 WS-CONTADORES.
+           05 WS-TOTAL-DEPTOS              PIC 9(4) VALUE ZERO.
+
+       01 WS-ESTADOS-ARCHIVO.
+           05 WS-DEPTCTL-STATUS            PIC XX.
+           05 WS-CTL-PARM-STATUS           PIC XX.
+           05 WS-SALIDA-STATUS             PIC XX.
+           05 WS-AUDITORIA-STATUS          PIC XX.
+      *---------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 100-INICIO THRU 100-FIN-INICIO.
+           PERFORM 110-PROCESAR-DEPTOS THRU 110-FIN-PROCESAR-DEPTOS
+                                       UNTIL WS-NO-HAY-MAS-DEPTOS.
+           PERFORM 900-FIN THRU 900-FIN-EXIT.
+
+           STOP RUN.
+      *---------------------------------------------*
+       100-INICIO.
+
+           OPEN INPUT DEPTCTL-FILE.
+           IF WS-DEPTCTL-STATUS NOT = "00"
+               DISPLAY "ERROR: DEPTCTL NO DISPONIBLE - FIN DE PROCESO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 101-CREAR-SALIDA THRU 101-FIN-CREAR-SALIDA.
+           PERFORM 105-LEER-DEPTO THRU 105-FIN-LEER-DEPTO.
+
+       100-FIN-INICIO.
+           EXIT.
+      *---------------------------------------------*
+       101-CREAR-SALIDA.
+
+      *    DRIVER1 TRUNCA SALIDA Y AUDITLOG UNA SOLA VEZ AL
+      *    PRINCIPIO DEL PASO; CADA DEPARTAMENTO SE LANZA CON
+      *    CTL-MODO-APERTURA = "E" PARA QUE Program1 EXTIENDA
+      *    ESE MISMO ARCHIVO EN LUGAR DE TRUNCAR EL DEL
+      *    DEPARTAMENTO ANTERIOR.
+           OPEN OUTPUT SALIDA-FILE.
+           OPEN OUTPUT AUDITORIA-FILE.
+           IF WS-SALIDA-STATUS NOT = "00"
+               OR WS-AUDITORIA-STATUS NOT = "00"
+               DISPLAY
+                 "ERROR: NO SE PUDO INICIALIZAR SALIDA O AUDITLOG"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE SALIDA-FILE.
+           CLOSE AUDITORIA-FILE.
+
+       101-FIN-CREAR-SALIDA.
+           EXIT.
+      *---------------------------------------------*
+       105-LEER-DEPTO.
+
+           READ DEPTCTL-FILE
+               AT END MOVE "S" TO WS-FIN-DEPTOS
+           END-READ.
+
+       105-FIN-LEER-DEPTO.
+           EXIT.
+      *---------------------------------------------*
+       110-PROCESAR-DEPTOS.
+
+           DISPLAY "DRIVER1: LANZANDO DEPARTAMENTO " DPT-DEPTO
+               " RANGO " DPT-INICIO " A " DPT-FIN.
+
+           MOVE DPT-INICIO         TO CTL-INICIO.
+           MOVE DPT-FIN            TO CTL-FIN.
+           MOVE DPT-JOBID          TO CTL-JOBID.
+           MOVE DPT-MODO-BATCH     TO CTL-MODO-BATCH.
+           MOVE DPT-MODO-SALIDA    TO CTL-MODO-SALIDA.
+           MOVE DPT-PAGE-SIZE      TO CTL-PAGE-SIZE.
+           MOVE DPT-DEPTO          TO CTL-DEPTO.
+           MOVE "E"                TO CTL-MODO-APERTURA.
+
+           OPEN OUTPUT CTL-PARM-FILE.
+           IF WS-CTL-PARM-STATUS NOT = "00"
+               DISPLAY
+                 "ERROR: NO SE PUDO ABRIR CTLPARM PARA DEPTO "
+                 DPT-DEPTO " - STATUS " WS-CTL-PARM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE CTL-PARM-REGISTRO.
+           IF WS-CTL-PARM-STATUS NOT = "00"
+               DISPLAY
+                 "ERROR: FALLO AL ESCRIBIR CTLPARM PARA DEPTO "
+                 DPT-DEPTO " - STATUS " WS-CTL-PARM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE CTL-PARM-FILE.
+
+           CALL "Ejemplo.Program1".
+
+           ADD 1 TO WS-TOTAL-DEPTOS.
+           PERFORM 105-LEER-DEPTO THRU 105-FIN-LEER-DEPTO.
+
+       110-FIN-PROCESAR-DEPTOS.
+           EXIT.
+      *---------------------------------------------*
+       900-FIN.
+
+           CLOSE DEPTCTL-FILE.
+           DISPLAY "DRIVER1: DEPARTAMENTOS PROCESADOS: "
+               WS-TOTAL-DEPTOS.
+
+       900-FIN-EXIT.
+           EXIT.
+
+       end program Driver1.
