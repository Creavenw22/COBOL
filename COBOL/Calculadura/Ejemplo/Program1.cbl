@@ -2,61 +2,348 @@
       *---------------------------------------------*
        PROGRAM-ID. Program1 as "Ejemplo.Program1".
       *---------------------------------------------*
-      * HACER DISPLAY DE LOS PRIMEROS 10 NUMEROS    *
-      * NATURALES INDICANDO PRIMERO QUE ES LO QUE   *
-      * SE VA A MOSTRAR. MOSTRAR LOS NUMEROS SIN LOS*
-      * CEROS A LA IZQ INDICAR EL FIN DEL PROCESO   *
+      * HACER DISPLAY DE LOS NUMEROS NATURALES DEL   *
+      * RANGO CONFIGURADO INDICANDO PRIMERO QUE ES   *
+      * LO QUE SE VA A MOSTRAR. MOSTRAR LOS NUMEROS  *
+      * SIN LOS CEROS A LA IZQ E INDICAR EL FIN DEL  *
+      * PROCESO.                                     *
       *---------------------------------------------*
        ENVIRONMENT DIVISION.
       *---------------------------------------------*
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *---------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-PARM-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-PARM-STATUS.
+
+           SELECT SALIDA-FILE ASSIGN TO "SALIDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALIDA-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPUNTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
       *---------------------------------------------*
        DATA DIVISION.
+      *---------------------------------------------*
+       FILE SECTION.
+       FD  CTL-PARM-FILE.
+           COPY CTLPARM.
+
+       FD  SALIDA-FILE.
+           COPY SALREG.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPUNTO.
+
+       FD  AUDITORIA-FILE.
+           COPY AUDITREG.
       *---------------------------------------------*
        working-storage section.
       *---------------------------------------------*
        01 WS-VARIABLES-NUMERICAS.
-           05 WS-NUMERO                    PIC 99.
+           05 WS-NUMERO                    PIC 9(8).
+           05 WS-NUMERO-INICIAL            PIC 9(8).
+           05 WS-NUMERO-MAX-CAPACIDAD      PIC 9(8) VALUE 99999999.
+           05 WS-IMPORTE                   PIC 9(8)V99.
 
        01 WS-AREA-EDICION.
-           05 WS-NRO-EDITADO               PIC Z9.
+           05 WS-NRO-EDITADO               PIC Z(7)9.
+           05 WS-CTL-INICIO-ED             PIC Z(8)9.
+           05 WS-CTL-FIN-ED                PIC Z(8)9.
+           05 WS-IMPORTE-EDITADO           PIC ZZ.ZZZ.ZZ9,99.
 
        01 WS-CONFIRM                       PIC A.
+
+       01 WS-INDICADORES.
+           05 WS-REANUDANDO                PIC X VALUE "N".
+               88 WS-ES-REANUDACION        VALUE "S".
+
+       01 WS-CONTADORES-REPORTE.
+           05 WS-LINEAS-PAGINA             PIC 9(4) VALUE ZERO.
+           05 WS-NUM-PAGINA                PIC 9(4) VALUE ZERO.
+           05 WS-TOTAL-GENERADOS           PIC 9(8) VALUE ZERO.
+           05 WS-TOTAL-ESPERADO            PIC S9(8) VALUE ZERO.
+
+       01 WS-FECHA-REPORTE.
+           05 WS-FECHA-SISTEMA             PIC X(8).
+           05 WS-HORA-SISTEMA              PIC X(6).
+
+       01 WS-ESTADOS-ARCHIVO.
+           05 WS-CTL-PARM-STATUS           PIC XX.
+           05 WS-SALIDA-STATUS             PIC XX.
+           05 WS-CHECKPOINT-STATUS         PIC XX.
+           05 WS-AUDITORIA-STATUS          PIC XX.
       *---------------------------------------------*
        PROCEDURE DIVISION.
 
            PERFORM 100-INICIO THRU 100-FIN-INICIO.
            PERFORM 110-PROCESO THRU 110-FIN-PROCESO
-                                       UNTIL WS-NUMERO = 10.
+                                       UNTIL WS-NUMERO = CTL-FIN.
            PERFORM 120-FIN THRU 120-FIN-EXIT.
 
-           STOP RUN.
+           GOBACK.
       *---------------------------------------------*
        100-INICIO.
 
-           INITIALIZE WS-VARIABLES-NUMERICAS.
-           DISPLAY "*******PRIMEROS 10 NUMEROS NATURALES*******".
+           INITIALIZE WS-NUMERO
+                      WS-NUMERO-INICIAL
+                      WS-IMPORTE
+                      WS-INDICADORES
+                      WS-CONTADORES-REPORTE.
+           PERFORM 101-LEER-PARAMETROS THRU 101-FIN-LEER-PARAMETROS.
+           PERFORM 102-VALIDAR-CAPACIDAD
+               THRU 102-FIN-VALIDAR-CAPACIDAD.
+           PERFORM 103-LEER-CHECKPOINT THRU 103-FIN-LEER-CHECKPOINT.
+           MOVE WS-NUMERO TO WS-NUMERO-INICIAL.
+
+           MOVE CTL-INICIO TO WS-CTL-INICIO-ED.
+           MOVE CTL-FIN TO WS-CTL-FIN-ED.
+           PERFORM 104-ENCABEZADO-REPORTE
+               THRU 104-FIN-ENCABEZADO-REPORTE.
+
+           IF WS-ES-REANUDACION OR CTL-ABRIR-EXTENDIDO
+               OPEN EXTEND SALIDA-FILE
+               OPEN EXTEND AUDITORIA-FILE
+           ELSE
+               OPEN OUTPUT SALIDA-FILE
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+
+           IF WS-SALIDA-STATUS NOT = "00"
+               OR WS-AUDITORIA-STATUS NOT = "00"
+               DISPLAY
+                 "ERROR: NO SE PUDO ABRIR SALIDA O AUDITLOG - SALIDA="
+                 WS-SALIDA-STATUS " AUDITLOG=" WS-AUDITORIA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
        100-FIN-INICIO.
            EXIT.
+      *---------------------------------------------*
+       101-LEER-PARAMETROS.
+
+           OPEN INPUT CTL-PARM-FILE.
+           IF WS-CTL-PARM-STATUS = "00"
+               READ CTL-PARM-FILE
+                   AT END MOVE "10" TO WS-CTL-PARM-STATUS
+               END-READ
+               CLOSE CTL-PARM-FILE
+           END-IF.
+
+           IF WS-CTL-PARM-STATUS NOT = "00"
+               DISPLAY
+                 "CTLPARM NO DISPONIBLE - VALORES POR DEFECTO 1-10"
+               MOVE 1        TO CTL-INICIO
+               MOVE 10       TO CTL-FIN
+               MOVE "DEFAULT " TO CTL-JOBID
+               MOVE "N"      TO CTL-MODO-BATCH
+               MOVE "N"      TO CTL-MODO-SALIDA
+               MOVE 20       TO CTL-PAGE-SIZE
+               MOVE SPACES   TO CTL-DEPTO
+               MOVE "N"      TO CTL-MODO-APERTURA
+           END-IF.
+
+           IF CTL-FIN < CTL-INICIO
+               DISPLAY
+                 "ERROR: RANGO DE CTLPARM INVALIDO (FIN < INICIO)"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       101-FIN-LEER-PARAMETROS.
+           EXIT.
+      *---------------------------------------------*
+       102-VALIDAR-CAPACIDAD.
+
+           IF CTL-FIN > WS-NUMERO-MAX-CAPACIDAD
+               DISPLAY
+                 "ERROR: CTL-FIN EXCEDE LA CAPACIDAD DE WS-NUMERO ("
+                 WS-NUMERO-MAX-CAPACIDAD ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       102-FIN-VALIDAR-CAPACIDAD.
+           EXIT.
+      *---------------------------------------------*
+       103-LEER-CHECKPOINT.
+
+           COMPUTE WS-NUMERO = CTL-INICIO - 1.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE "10" TO WS-CHECKPOINT-STATUS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00" AND CHK-JOBID = CTL-JOBID
+                   MOVE CHK-ULTIMO TO WS-NUMERO
+                   MOVE "S" TO WS-REANUDANDO
+                   DISPLAY
+                     "REANUDANDO DESDE CHECKPOINT - ULTIMO NUMERO: "
+                     CHK-ULTIMO
+               END-IF
+           END-IF.
+
+           IF WS-NUMERO NOT < CTL-FIN
+               DISPLAY
+                 "ERROR: CHECKPOINT YA ALCANZO O SUPERO CTL-FIN ("
+                 CTL-FIN ") PARA EL JOBID " CTL-JOBID
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       103-FIN-LEER-CHECKPOINT.
+           EXIT.
+      *---------------------------------------------*
+       104-ENCABEZADO-REPORTE.
+
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-FECHA-SISTEMA.
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO WS-HORA-SISTEMA.
+
+           DISPLAY " ".
+           DISPLAY "*******NUMEROS NATURALES DEL RANGO*******".
+           DISPLAY "RANGO: " WS-CTL-INICIO-ED " A " WS-CTL-FIN-ED.
+           DISPLAY "FECHA: " WS-FECHA-SISTEMA
+               "  HORA: " WS-HORA-SISTEMA
+               "  PAGINA: " WS-NUM-PAGINA.
+           DISPLAY "-------------------------------------------".
+
+           MOVE ZERO TO WS-LINEAS-PAGINA.
+
+       104-FIN-ENCABEZADO-REPORTE.
+           EXIT.
       *---------------------------------------------*
        110-PROCESO.
 
+           IF WS-NUMERO NOT < WS-NUMERO-MAX-CAPACIDAD
+               DISPLAY
+                 "ERROR: WS-NUMERO ALCANZO SU CAPACIDAD MAXIMA ("
+                 WS-NUMERO-MAX-CAPACIDAD ") - PROCESO DETENIDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-LINEAS-PAGINA NOT < CTL-PAGE-SIZE
+               PERFORM 104-ENCABEZADO-REPORTE
+                   THRU 104-FIN-ENCABEZADO-REPORTE
+           END-IF.
+
            ADD 1 TO WS-NUMERO.
-           MOVE WS-NUMERO TO  WS-NRO-EDITADO.
-           DISPLAY WS-NRO-EDITADO.
+           MOVE WS-NUMERO TO WS-NRO-EDITADO.
+           COMPUTE WS-IMPORTE = WS-NUMERO.
+           MOVE WS-IMPORTE TO WS-IMPORTE-EDITADO.
+
+           EVALUATE TRUE
+               WHEN CTL-SALIDA-IMPORTE
+                   DISPLAY WS-IMPORTE-EDITADO
+               WHEN CTL-SALIDA-AMBAS
+                   DISPLAY WS-NRO-EDITADO "  " WS-IMPORTE-EDITADO
+               WHEN OTHER
+                   DISPLAY WS-NRO-EDITADO
+           END-EVALUATE.
+
+           ADD 1 TO WS-LINEAS-PAGINA.
+           ADD 1 TO WS-TOTAL-GENERADOS.
+
+           MOVE WS-NUMERO TO SAL-NUMERO.
+           MOVE WS-NRO-EDITADO TO SAL-EDITADO.
+           MOVE WS-IMPORTE TO SAL-IMPORTE.
+           WRITE SAL-REGISTRO.
+           IF WS-SALIDA-STATUS NOT = "00"
+               DISPLAY
+                 "ERROR: FALLO AL ESCRIBIR SALIDA - STATUS "
+                 WS-SALIDA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE CTL-JOBID TO AUD-JOBID.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUD-TIMESTAMP.
+           MOVE WS-NUMERO TO AUD-NUMERO.
+           MOVE WS-NRO-EDITADO TO AUD-EDITADO.
+           MOVE WS-IMPORTE TO AUD-IMPORTE.
+           WRITE AUD-REGISTRO.
+           IF WS-AUDITORIA-STATUS NOT = "00"
+               DISPLAY
+                 "ERROR: FALLO AL ESCRIBIR AUDITLOG - STATUS "
+                 WS-AUDITORIA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 115-GRABAR-CHECKPOINT
+               THRU 115-FIN-GRABAR-CHECKPOINT.
 
        110-FIN-PROCESO.
            EXIT.
+      *---------------------------------------------*
+       115-GRABAR-CHECKPOINT.
+
+           MOVE CTL-JOBID  TO CHK-JOBID.
+           MOVE WS-NUMERO  TO CHK-ULTIMO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY
+                 "ERROR: NO SE PUDO ABRIR CHKPUNTO - STATUS "
+                 WS-CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE CHK-REGISTRO.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY
+                 "ERROR: FALLO AL ESCRIBIR CHKPUNTO - STATUS "
+                 WS-CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       115-FIN-GRABAR-CHECKPOINT.
+           EXIT.
+      *---------------------------------------------*
+       118-CONCILIAR-CONTROL.
+
+           COMPUTE WS-TOTAL-ESPERADO = CTL-FIN - WS-NUMERO-INICIAL.
+           IF WS-TOTAL-GENERADOS NOT = WS-TOTAL-ESPERADO
+               DISPLAY "*** EXCEPCION: DESCUADRE DE CONTROL ***"
+               DISPLAY "    NUMEROS ESPERADOS : " WS-TOTAL-ESPERADO
+               DISPLAY "    NUMEROS GENERADOS : " WS-TOTAL-GENERADOS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       118-FIN-CONCILIAR-CONTROL.
+           EXIT.
       *---------------------------------------------*
        120-FIN.
 
+           PERFORM 118-CONCILIAR-CONTROL THRU 118-FIN-CONCILIAR-CONTROL.
+
+           DISPLAY "TOTAL DE NUMEROS GENERADOS EN ESTA EJECUCION: "
+               WS-TOTAL-GENERADOS.
            DISPLAY "FIN PROCESO".
-           ACCEPT WS-CONFIRM. 
+           CLOSE SALIDA-FILE.
+           CLOSE AUDITORIA-FILE.
+
+           IF NOT CTL-ES-BATCH
+               ACCEPT WS-CONFIRM
+           END-IF.
 
        120-FIN-EXIT.
-           EXIT. 
+           EXIT.
 
        end program Program1.
